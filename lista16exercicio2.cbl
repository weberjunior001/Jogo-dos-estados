@@ -1,488 +1,1610 @@
-      $set sourceformat"free"
-
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "lista16exercicio2".
-       author. "Anderson Weber Junior".
-       installation. "PC".
-       date-written. 29/07/2020.
-       date-compiled. 29/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-      *>   Declaração do arquivo
-           select arqEstados assign to "arqEstadosRel.dat"
-           organization is relative
-           access mode is dynamic
-           lock mode is automatic
-           relative key is ws-rk-arqEstados
-           file status is ws-fs-arqEstados.
-
-
-
-
-       i-o-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-       file section.
-       fd arqEstados.
-       01  fd-estados.
-           05 fd-estado                            pic x(25).
-           05 fd-capital                           pic x(25).
-
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-       77  ws-rk-arqEstados                        pic 9(02).
-       77  ws-fs-arqEstados                        pic 9(02).
-
-       01  ws-estados occurs 27.
-           05 ws-estado                            pic x(25).
-           05 ws-capital                           pic x(25).
-
-       01 ws-jogadores occurs 4.
-          05 ws-nome-jog                           pic x(25).
-          05 ws-pontos                             pic 9(02) value zero.
-
-       01 ws-jogadores-aux.
-          05 ws-nome-jog-aux                       pic x(25).
-          05 ws-pontos-aux                         pic 9(02) value zero.
-
-       01 ws-indices.
-          05 ws-ind-est                            pic 9(02).
-          05 ws-ind-jog                            pic 9(01).
-
-       01 ws-tela-menu.
-          05 ws-cadastro-jogadores                 pic x(01).
-          05 ws-jogar                              pic x(01).
-
-       01 ws-tela-jogo.
-          05 ws-capital-jog                        pic x(25).
-          05 ws-estado-sorteado                    pic x(25).
-          05 ws-pontos-jogador                     pic 9(02).
-
-       01 ws-uso-comum.
-          05 ws-sair                               pic x(01).
-          05 ws-msn                                pic x(50).
-          05 ws-msn-erro.
-             10 ws-msn-erro-ofsset                 pic 9(04).
-             10 filler                             pic x(01) value "-".
-             10 ws-msn-erro-cod                    pic 9(02).
-             10 filler                             pic x(01) value space.
-             10 ws-msn-erro-text                   pic x(42).
-
-          05 ws-nome-jogador                       pic x(25).
-
-       01 sorteio.
-          05  semente                              pic  9(08).
-          05  num_random                           pic  9(01)V9999999.
-
-       01 controle                                 pic x(1).
-          88  trocou                               value "1".
-          88  nao_trocou                           value "5".
-
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-       01  sc-tela-menu.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 02 col 01 value "                                Tela Principal                                   ".
-           05 line 03 col 01 value "      MENU                                                                       ".
-           05 line 04 col 01 value "        [ ]Cadastro de Jogadores                                                 ".
-           05 line 05 col 01 value "        [ ]Jogar                                                                 ".
-
-
-           05 sc-sair-menu            line 01  col 71 pic x(01)
-           using ws-sair foreground-color 12.
-
-           05 sc-cadastro-jogadores   line 04  col 10 pic x(01)
-           using ws-cadastro-jogadores foreground-color 15.
-
-           05 sc-jogar                line 05  col 10 pic x(01)
-           using ws-jogar foreground-color 15.
-
-       01  sc-tela-cad-jogador.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 02 col 01 value "                                Cadastro de Jogadores                            ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "      Jogador  :                                                                 ".
-           05 line 22 col 01 value "               [__________________________________________________]              ".
-
-
-           05 sc-sair-cad-jog            line 01  col 71 pic x(01)
-           using ws-sair foreground-color 12.
-
-           05 sc-nome-jog-cad-jog        line 04  col 17 pic x(25)
-           using ws-nome-jogador foreground-color 12.
-
-           05 sc-msn-cad-jog             line 22  col 17 pic x(50)
-           from ws-msn  foreground-color 12.
-
-       01  sc-tela-jogar.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 02 col 01 value "                           Quiz Estados Brasileiros                              ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "      Jogador  :                                   Pontos Acumulados:            ".
-           05 line 06 col 01 value "      Qual e a capital do estado:                                                ".
-           05 line 07 col 01 value "      Resposta :                                                                 ".
-           05 line 22 col 01 value "               [__________________________________________________]              ".
-
-
-           05 sc-sair-jog                line 01  col 71 pic x(01)
-           using ws-sair                 foreground-color 12.
-
-           05 sc-nome-jog                line 04  col 17 pic x(25)
-           from ws-nome-jogador          foreground-color 12.
-
-           05 sc-pontos-jog              line 04  col 71 pic 9(02)
-           from ws-pontos-jogador        foreground-color 12.
-
-           05 sc-estado-sorteado-jog     line 06  col 34 pic x(25)
-           from ws-estado-sorteado       foreground-color 12.
-
-           05 sc-resposta-jog            line 07  col 17 pic x(25)
-           using ws-capital-jog          foreground-color 12.
-
-           05 sc-msn-jog                 line 22  col 17 pic x(50)
-           from ws-msn                   foreground-color 12.
-
-
-       01  sc-tela-relatorio.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 02 col 01 value "                                Resultados finais                                ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 07 col 01 value "  Vencedor         :                                        Pontos:              ".
-           05 line 06 col 01 value "  Segundo colocado :                                        Pontos:              ".
-           05 line 05 col 01 value "  Terceiro colocado:                                        Pontos:              ".
-           05 line 04 col 01 value "  Quarto colocado  :                                        Pontos:              ".
-           05 line 22 col 01 value "               [__________________________________________________]              ".
-
-
-           05 sc-sair-rel                line 01  col 71 pic x(01)
-           using ws-sair foreground-color 12.
-
-           05 sc-nome-jog1-rel           line 04  col 21 pic x(25)
-           from ws-nome-jog(1) foreground-color 12.
-
-           05 sc-pontos-jog1-rel         line 04  col 68 pic 9(02)
-           from ws-pontos(1) foreground-color 12.
-
-           05 sc-nome-jog2-rel           line 05  col 21 pic x(25)
-           from ws-nome-jog(2) foreground-color 12.
-
-           05 sc-pontos-jog2-rel         line 05  col 68 pic 9(02)
-           from ws-pontos(2) foreground-color 12.
-
-           05 sc-nome-jog3-rel           line 06  col 21 pic x(25)
-           from ws-nome-jog(3) foreground-color 12.
-
-           05 sc-pontos-jog3-rel         line 06  col 68 pic 9(02)
-           from ws-pontos(3) foreground-color 12.
-
-           05 sc-nome-jog4-rel           line 07  col 21 pic x(25)
-           from ws-nome-jog(4) foreground-color 12.
-
-           05 sc-pontos-jog4-rel         line 07  col 68 pic 9(02)
-           from ws-pontos(4) foreground-color 12.
-
-           05 sc-msn-rel                 line 22  col 17 pic x(50)
-           from ws-msn  foreground-color 12.
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-      *>    inicialização da tabela de estados
-           open input arqEstados.
-           if ws-fs-arqEstados <> 0 then
-               move 1                                to ws-msn-erro-ofsset
-               move ws-fs-arqEstados                 to ws-msn-erro-cod
-               move "Erro ao abrir arq. arqEstados " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           move  1              to   ws-rk-arqEstados
-           start arqEstados key is = ws-rk-arqEstados
-
-           perform varying ws-ind-est from 1 by 1 until ws-fs-arqEstados = 10
-                                                     or ws-ind-est > 27
-
-               read arqEstados into  ws-estados(ws-ind-est)
-               if  ws-fs-arqEstados <> 0
-               and ws-fs-arqEstados <> 10 then
-                   move 2                                to ws-msn-erro-ofsset
-                   move ws-fs-arqEstados                 to ws-msn-erro-cod
-                   move "Erro ao ler arq. arqEstados "   to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-           end-perform
-
-           close arqEstados.
-           if ws-fs-arqEstados <> 0 then
-               move 3                                 to ws-msn-erro-ofsset
-               move ws-fs-arqEstados                  to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqEstados " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-      *>    menu do sistema
-           perform until ws-sair = "X"
-                      or ws-sair = "x"
-
-               move space  to ws-cadastro-jogadores
-               move space  to ws-jogar
-               move space  to ws-sair
-
-               display sc-tela-menu
-               accept sc-tela-menu
-
-               if  ws-cadastro-jogadores  = "X"
-               or  ws-cadastro-jogadores  = "x"  then
-                    perform cadastrar-jogadores
-               end-if
-
-               if  ws-jogar = "X"
-               or  ws-jogar = "x" then
-                    perform jogar
-               end-if
-
-           end-perform
-
-      *>   chamar impressao de relatorio
-           perform relatorio-final
-
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Cadastro de jogadores, sao admitidos até 4 jogadores
-      *>------------------------------------------------------------------------
-       cadastrar-jogadores section.
-
-           perform until ws-sair = "V"
-                      or ws-sair = "v"
-
-               move space  to ws-nome-jogador
-
-               display sc-tela-cad-jogador
-               accept sc-tela-cad-jogador
-
-               move space     to   ws-msn
-
-               if ws-nome-jogador <> space then
-                   perform descobrir-prox-ind-jog
-
-                   if ws-ind-jog <= 4 then
-                       move ws-nome-jogador   to  ws-nome-jog(ws-ind-jog)
-                   else
-                       move "Quantidade de jogadores completa" to ws-msn
-                   end-if
-               end-if
-
-           end-perform
-           .
-       cadastrar-jogadores-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>   Motor do jogo
-      *>------------------------------------------------------------------------
-       jogar section.
-
-           perform until ws-sair = "V"
-                      or ws-sair = "v"
-
-               perform varying  ws-ind-jog  from 1 by 1 until ws-ind-jog > 4
-                                                          or  ws-nome-jog(ws-ind-jog) = spaces
-                                                          or  ws-sair = "V"
-                                                          or  ws-sair = "v"
-
-                   move ws-nome-jog(ws-ind-jog)   to   ws-nome-jogador
-                   move ws-pontos(ws-ind-jog)     to   ws-pontos-jogador
-
-                   perform sorteia-estado
-
-                   move ws-estado(ws-ind-est)     to   ws-estado-sorteado
-
-                   move space                     to   ws-capital-jog
-                   move space                     to   ws-msn
-
-                   display sc-tela-jogar
-                   accept sc-tela-jogar
-
-                   if ws-capital-jog = ws-capital(ws-ind-est) then
-                         add 1 to ws-pontos(ws-ind-jog)
-                         move "Acertou!!!"  to ws-msn
-                   else
-                         move "Errou!!!"    to ws-msn
-                   end-if
-
-                   display sc-tela-jogar
-                   accept sc-tela-jogar
-
-               end-perform
-
-           end-perform
-
-           .
-       jogar-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>   Descobrir a proxima posição livre dentro da tabela de jogadores
-      *>------------------------------------------------------------------------
-       descobrir-prox-ind-jog section.
-           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 4
-                                                     or ws-nome-jog(ws-ind-jog) = space
-           end-perform
-           .
-       descobrir-prox-ind-jog-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>   Sorteia o estado
-      *>------------------------------------------------------------------------
-       sorteia-estado section.
-
-            move zero   to   ws-ind-est
-
-            perform until ws-ind-est <> 0
-
-               accept semente from time
-               compute num_random = function random(semente)
-               multiply num_random by 27 giving ws-ind-est
-
-            end-perform
-           .
-       sorteia-estado-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>   Imprimindo relatório final
-      *>------------------------------------------------------------------------
-       relatorio-final section.
-
-           perform ordenar-jogadores
-
-           move space to ws-msn
-           move space to ws-sair
-
-           display sc-tela-relatorio
-           accept sc-tela-relatorio
-
-           .
-       relatorio-final-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>   Ordenação da tabela de jogadores
-      *>------------------------------------------------------------------------
-       ordenar-jogadores section.
-           set trocou  to true
-
-           perform until nao_trocou
-
-               move 1 to ws-ind-jog
-               set nao_trocou   to true
-
-               perform until ws-ind-jog = 4
-                       or    ws-nome-jog(ws-ind-jog + 1) = space
-
-                   if ws-pontos(ws-ind-jog) < ws-pontos(ws-ind-jog + 1) then
-
-                       move ws-jogadores(ws-ind-jog + 1)  to  ws-jogadores-aux
-                       move ws-jogadores(ws-ind-jog)      to  ws-jogadores(ws-ind-jog + 1)
-                       move ws-jogadores-aux              to  ws-jogadores(ws-ind-jog)
-
-                       set trocou         to  true
-                   end-if
-
-                   add  1   to ws-ind-jog
-
-               end-perform
-
-           end-perform
-
-           .
-       ordenar-jogadores-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Finalização  Anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-           display erase
-           display ws-msn-erro.
-           Stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Finalização Normal
-      *>------------------------------------------------------------------------
-       finaliza section.
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista16exercicio2".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 29/07/2020.
+       date-compiled. 29/07/2020.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+      *>   Declaração do arquivo
+           select arqEstados assign to "arqEstadosRel.dat"
+           organization is relative
+           access mode is dynamic
+           lock mode is automatic
+           relative key is ws-rk-arqEstados
+           file status is ws-fs-arqEstados.
+
+      *>   Placar historico - acumula a pontuacao de cada sessao
+           select arqPlacar assign to "arqPlacar.dat"
+           organization is relative
+           access mode is dynamic
+           lock mode is automatic
+           relative key is ws-rk-arqPlacar
+           file status is ws-fs-arqPlacar.
+
+      *>   Roster de jogadores - cadastro em lote a partir de arquivo
+           select arqRoster assign to "arqRoster.dat"
+           organization is relative
+           access mode is dynamic
+           lock mode is automatic
+           relative key is ws-rk-arqRoster
+           file status is ws-fs-arqRoster.
+
+      *>   Estatisticas de acertos/erros por estado
+           select arqEstatisticas assign to "arqEstatisticas.dat"
+           organization is relative
+           access mode is dynamic
+           lock mode is automatic
+           relative key is ws-rk-arqEstatisticas
+           file status is ws-fs-arqEstatisticas.
+
+      *>   Relatorio final impresso - texto sequencial para impressao/conferencia
+           select arqRelatorioFinal assign to "arqRelatorioFinal.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqRelatorioFinal.
+
+      *>   Checkpoint da partida em andamento - permite retomar apos uma queda
+           select arqCheckpoint assign to "arqCheckpoint.dat"
+           organization is relative
+           access mode is dynamic
+           lock mode is automatic
+           relative key is ws-rk-arqCheckpoint
+           file status is ws-fs-arqCheckpoint.
+
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqEstados.
+       01  fd-estados.
+           05 fd-estado                            pic x(25).
+           05 fd-capital                           pic x(25).
+           05 fd-regiao                            pic x(12).
+           05 fd-populacao                         pic 9(09).
+
+       fd arqPlacar.
+       01  fd-placar.
+           05 fd-placar-nome                       pic x(25).
+           05 fd-placar-pontos                     pic 9(02).
+
+       fd arqRoster.
+       01  fd-roster.
+           05 fd-roster-nome                       pic x(25).
+
+       fd arqEstatisticas.
+       01  fd-estatisticas.
+           05 fd-estat-acertos                     pic 9(04).
+           05 fd-estat-erros                       pic 9(04).
+
+       fd arqRelatorioFinal.
+       01  fd-relatorio-linha                      pic x(80).
+
+       fd arqCheckpoint.
+       01  fd-checkpoint.
+           05 fd-checkpoint-nome                    pic x(25).
+           05 fd-checkpoint-pontos                  pic 9(02).
+           05 fd-checkpoint-bonus                   pic 9(02).
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-rk-arqEstados                        pic 9(02).
+       77  ws-fs-arqEstados                        pic 9(02).
+       77  ws-rk-arqPlacar                         pic 9(04).
+       77  ws-fs-arqPlacar                         pic 9(02).
+       77  ws-rk-arqRoster                         pic 9(02).
+       77  ws-fs-arqRoster                         pic 9(02).
+       77  ws-rk-arqEstatisticas                   pic 9(02).
+       77  ws-fs-arqEstatisticas                   pic 9(02).
+       77  ws-ind-estat                            pic 9(02).
+       77  ws-qtd-disponiveis                      pic 9(02).
+       77  ws-fs-arqRelatorioFinal                 pic 9(02).
+       77  ws-rk-arqCheckpoint                     pic 9(02).
+       77  ws-fs-arqCheckpoint                     pic 9(02).
+       77  ws-tentativas-sorteio                   pic 9(04).
+       77  ws-ind-placar                           pic 9(04).
+       77  ws-qtd-placar                           pic 9(04).
+       77  ws-ind-placar-min                       pic 9(04).
+       77  ws-placar-min-pontos                    pic 9(02).
+
+       01  ws-linha-relatorio                      pic x(80).
+
+       01  ws-estados occurs 27.
+           05 ws-estado                            pic x(25).
+           05 ws-capital                           pic x(25).
+           05 ws-regiao                            pic x(12).
+           05 ws-populacao                         pic 9(09).
+
+       01  ws-estatisticas occurs 27.
+           05 ws-estat-acertos                     pic 9(04).
+           05 ws-estat-erros                       pic 9(04).
+
+       01  ws-estat-ord occurs 27.
+           05 ws-estat-ord-estado                  pic x(25).
+           05 ws-estat-ord-acertos                 pic 9(04).
+           05 ws-estat-ord-erros                   pic 9(04).
+           05 ws-estat-ord-taxa                    pic 9(03).
+
+       01  ws-estat-ord-aux.
+           05 ws-estat-ord-aux-estado              pic x(25).
+           05 ws-estat-ord-aux-acertos             pic 9(04).
+           05 ws-estat-ord-aux-erros               pic 9(04).
+           05 ws-estat-ord-aux-taxa                pic 9(03).
+
+       01  ws-placar-hist occurs 10.
+           05 ws-placar-hist-nome                  pic x(25).
+           05 ws-placar-hist-pontos                pic 9(02).
+
+       01  ws-placar-hist-aux.
+           05 ws-placar-hist-aux-nome              pic x(25).
+           05 ws-placar-hist-aux-pontos             pic 9(02).
+
+       01 ws-jogadores occurs 8.
+          05 ws-nome-jog                           pic x(25).
+          05 ws-pontos                             pic 9(02) value zero.
+          05 ws-bonus-jog                          pic 9(02) value zero.
+
+       01 ws-rotulo-jog occurs 8                   pic x(17) value space.
+
+       01 ws-jogadores-aux.
+          05 ws-nome-jog-aux                       pic x(25).
+          05 ws-pontos-aux                         pic 9(02) value zero.
+          05 ws-bonus-jog-aux                      pic 9(02) value zero.
+
+       01 ws-indices.
+          05 ws-ind-est                            pic 9(02).
+          05 ws-ind-jog                            pic 9(01).
+          05 ws-ind-chk                            pic 9(02).
+          05 ws-ind-chkpt                          pic 9(01).
+
+       01 ws-flag-regiao                           pic x(01).
+          88 ws-regiao-valida                      value "S".
+
+       01 ws-flag-acertou                          pic x(01).
+          88 ws-jogador-acertou                    value "S".
+
+       01 ws-flag-primeira-pergunta                 pic x(01).
+          88 ws-primeira-pergunta-jogar            value "S".
+
+       01 ws-flag-msn-regiao-pendente               pic x(01).
+          88 ws-msn-regiao-pendente                value "S".
+
+       01 ws-ja-sorteado occurs 27                 pic x(01) value space.
+
+       01 ws-tela-menu.
+          05 ws-cadastro-jogadores                 pic x(01).
+          05 ws-cadastro-roster                    pic x(01).
+          05 ws-jogar                              pic x(01).
+          05 ws-relatorio-erros                    pic x(01).
+          05 ws-modo-reverso                       pic x(01).
+          05 ws-regiao-filtro                      pic x(12).
+          05 ws-placar-historico                   pic x(01).
+          05 ws-descartar-checkpoint               pic x(01).
+
+       01 ws-tela-jogo.
+          05 ws-capital-jog                        pic x(25).
+          05 ws-dado-sorteado                      pic x(25).
+          05 ws-pergunta-jog                       pic x(33).
+          05 ws-pontos-jogador                     pic 9(02).
+
+       01 ws-uso-comum.
+          05 ws-sair                               pic x(01).
+          05 ws-msn                                pic x(50).
+          05 ws-msn-aux                            pic x(50).
+          05 ws-msn-erro.
+             10 ws-msn-erro-ofsset                 pic 9(04).
+             10 filler                             pic x(01) value "-".
+             10 ws-msn-erro-cod                    pic 9(02).
+             10 filler                             pic x(01) value space.
+             10 ws-msn-erro-text                   pic x(42).
+
+          05 ws-nome-jogador                       pic x(25).
+
+       01 sorteio.
+          05  semente                              pic  9(08).
+          05  num_random                           pic  9(01)V9999999.
+
+       01 ws-cronometro.
+          05  ws-hora-inicio                       pic  9(08).
+          05  ws-hora-fim                           pic  9(08).
+          05  ws-duracao-resposta                  pic s9(08).
+          05  ws-centisegundos-inicio              pic s9(08).
+          05  ws-centisegundos-fim                 pic s9(08).
+
+       01 ws-hora-conversao.
+          05  ws-hora-valor-entrada                pic 9(08).
+          05  ws-hora-centisegundos-saida          pic s9(08).
+          05  ws-hora-hh                           pic 9(02).
+          05  ws-hora-mm                           pic 9(02).
+          05  ws-hora-ss                           pic 9(02).
+          05  ws-hora-cc                           pic 9(02).
+
+       01 controle                                 pic x(1).
+          88  trocou                               value "1".
+          88  nao_trocou                           value "5".
+
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+       01  sc-tela-menu.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Tela Principal                                   ".
+           05 line 03 col 01 value "      MENU                                                                       ".
+           05 line 04 col 01 value "        [ ]Cadastro de Jogadores                                                 ".
+           05 line 05 col 01 value "        [ ]Cadastro via Roster (arquivo)                                         ".
+           05 line 06 col 01 value "        [ ]Jogar                                                                 ".
+           05 line 07 col 01 value "        [ ]Relatorio de Erros (Miss-rate)                                       ".
+           05 line 08 col 01 value "        [ ]Modo Reverso (Capital->Estado)                                       ".
+           05 line 09 col 01 value "        Regiao (filtro, vazio=Todas):                                           ".
+           05 line 10 col 01 value "        [ ]Placar Historico (Top 10 geral)                                       ".
+           05 line 11 col 01 value "        [ ]Descartar Checkpoint (zerar jogadores/pontuacao)                      ".
+           05 line 22 col 01 value "               [__________________________________________________]              ".
+
+
+           05 sc-sair-menu            line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-cadastro-jogadores   line 04  col 10 pic x(01)
+           using ws-cadastro-jogadores foreground-color 15.
+
+           05 sc-cadastro-roster      line 05  col 10 pic x(01)
+           using ws-cadastro-roster foreground-color 15.
+
+           05 sc-jogar                line 06  col 10 pic x(01)
+           using ws-jogar foreground-color 15.
+
+           05 sc-relatorio-erros      line 07  col 10 pic x(01)
+           using ws-relatorio-erros foreground-color 15.
+
+           05 sc-modo-reverso         line 08  col 10 pic x(01)
+           using ws-modo-reverso foreground-color 15.
+
+           05 sc-regiao-filtro        line 09  col 40 pic x(12)
+           using ws-regiao-filtro foreground-color 15.
+
+           05 sc-placar-historico     line 10  col 10 pic x(01)
+           using ws-placar-historico foreground-color 15.
+
+           05 sc-descartar-checkpoint line 11  col 10 pic x(01)
+           using ws-descartar-checkpoint foreground-color 15.
+
+           05 sc-msn-menu             line 22  col 17 pic x(50)
+           from ws-msn foreground-color 12.
+
+       01  sc-tela-cad-jogador.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Cadastro de Jogadores                            ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "      Jogador  :                                                                 ".
+           05 line 22 col 01 value "               [__________________________________________________]              ".
+
+
+           05 sc-sair-cad-jog            line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-nome-jog-cad-jog        line 04  col 17 pic x(25)
+           using ws-nome-jogador foreground-color 12.
+
+           05 sc-msn-cad-jog             line 22  col 17 pic x(50)
+           from ws-msn  foreground-color 12.
+
+       01  sc-tela-jogar.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                           Quiz Estados Brasileiros                              ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "      Jogador  :                                   Pontos Acumulados:            ".
+           05 line 06 col 01 value "                                                                                 ".
+           05 line 07 col 01 value "      Resposta :                                                                 ".
+           05 line 22 col 01 value "               [__________________________________________________]              ".
+
+
+           05 sc-sair-jog                line 01  col 71 pic x(01)
+           using ws-sair                 foreground-color 12.
+
+           05 sc-nome-jog                line 04  col 17 pic x(25)
+           from ws-nome-jogador          foreground-color 12.
+
+           05 sc-pontos-jog              line 04  col 71 pic 9(02)
+           from ws-pontos-jogador        foreground-color 12.
+
+           05 sc-pergunta-jog            line 06  col 07 pic x(33)
+           from ws-pergunta-jog          foreground-color 12.
+
+           05 sc-estado-sorteado-jog     line 06  col 41 pic x(25)
+           from ws-dado-sorteado         foreground-color 12.
+
+           05 sc-resposta-jog            line 07  col 17 pic x(25)
+           using ws-capital-jog          foreground-color 12.
+
+           05 sc-msn-jog                 line 22  col 17 pic x(50)
+           from ws-msn                   foreground-color 12.
+
+
+       01  sc-tela-relatorio.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Resultados finais                                ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "                   :                                        Pontos:   Bonus:     ".
+           05 line 05 col 01 value "                   :                                        Pontos:   Bonus:     ".
+           05 line 06 col 01 value "                   :                                        Pontos:   Bonus:     ".
+           05 line 07 col 01 value "                   :                                        Pontos:   Bonus:     ".
+           05 line 08 col 01 value "                   :                                        Pontos:   Bonus:     ".
+           05 line 09 col 01 value "                   :                                        Pontos:   Bonus:     ".
+           05 line 10 col 01 value "                   :                                        Pontos:   Bonus:     ".
+           05 line 11 col 01 value "                   :                                        Pontos:   Bonus:     ".
+           05 line 22 col 01 value "               [__________________________________________________]              ".
+
+
+           05 sc-sair-rel                line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-rotulo-jog1-rel         line 04  col 03 pic x(17)
+           from ws-rotulo-jog(1) foreground-color 12.
+
+           05 sc-nome-jog1-rel           line 04  col 21 pic x(25)
+           from ws-nome-jog(1) foreground-color 12.
+
+           05 sc-pontos-jog1-rel         line 04  col 68 pic 9(02)
+           from ws-pontos(1) foreground-color 12.
+
+           05 sc-bonus-jog1-rel          line 04  col 78 pic 9(02)
+           from ws-bonus-jog(1) foreground-color 12.
+
+           05 sc-rotulo-jog2-rel         line 05  col 03 pic x(17)
+           from ws-rotulo-jog(2) foreground-color 12.
+
+           05 sc-nome-jog2-rel           line 05  col 21 pic x(25)
+           from ws-nome-jog(2) foreground-color 12.
+
+           05 sc-pontos-jog2-rel         line 05  col 68 pic 9(02)
+           from ws-pontos(2) foreground-color 12.
+
+           05 sc-bonus-jog2-rel          line 05  col 78 pic 9(02)
+           from ws-bonus-jog(2) foreground-color 12.
+
+           05 sc-rotulo-jog3-rel         line 06  col 03 pic x(17)
+           from ws-rotulo-jog(3) foreground-color 12.
+
+           05 sc-nome-jog3-rel           line 06  col 21 pic x(25)
+           from ws-nome-jog(3) foreground-color 12.
+
+           05 sc-pontos-jog3-rel         line 06  col 68 pic 9(02)
+           from ws-pontos(3) foreground-color 12.
+
+           05 sc-bonus-jog3-rel          line 06  col 78 pic 9(02)
+           from ws-bonus-jog(3) foreground-color 12.
+
+           05 sc-rotulo-jog4-rel         line 07  col 03 pic x(17)
+           from ws-rotulo-jog(4) foreground-color 12.
+
+           05 sc-nome-jog4-rel           line 07  col 21 pic x(25)
+           from ws-nome-jog(4) foreground-color 12.
+
+           05 sc-pontos-jog4-rel         line 07  col 68 pic 9(02)
+           from ws-pontos(4) foreground-color 12.
+
+           05 sc-bonus-jog4-rel          line 07  col 78 pic 9(02)
+           from ws-bonus-jog(4) foreground-color 12.
+
+           05 sc-rotulo-jog5-rel         line 08  col 03 pic x(17)
+           from ws-rotulo-jog(5) foreground-color 12.
+
+           05 sc-nome-jog5-rel           line 08  col 21 pic x(25)
+           from ws-nome-jog(5) foreground-color 12.
+
+           05 sc-pontos-jog5-rel         line 08  col 68 pic 9(02)
+           from ws-pontos(5) foreground-color 12.
+
+           05 sc-bonus-jog5-rel          line 08  col 78 pic 9(02)
+           from ws-bonus-jog(5) foreground-color 12.
+
+           05 sc-rotulo-jog6-rel         line 09  col 03 pic x(17)
+           from ws-rotulo-jog(6) foreground-color 12.
+
+           05 sc-nome-jog6-rel           line 09  col 21 pic x(25)
+           from ws-nome-jog(6) foreground-color 12.
+
+           05 sc-pontos-jog6-rel         line 09  col 68 pic 9(02)
+           from ws-pontos(6) foreground-color 12.
+
+           05 sc-bonus-jog6-rel          line 09  col 78 pic 9(02)
+           from ws-bonus-jog(6) foreground-color 12.
+
+           05 sc-rotulo-jog7-rel         line 10  col 03 pic x(17)
+           from ws-rotulo-jog(7) foreground-color 12.
+
+           05 sc-nome-jog7-rel           line 10  col 21 pic x(25)
+           from ws-nome-jog(7) foreground-color 12.
+
+           05 sc-pontos-jog7-rel         line 10  col 68 pic 9(02)
+           from ws-pontos(7) foreground-color 12.
+
+           05 sc-bonus-jog7-rel          line 10  col 78 pic 9(02)
+           from ws-bonus-jog(7) foreground-color 12.
+
+           05 sc-rotulo-jog8-rel         line 11  col 03 pic x(17)
+           from ws-rotulo-jog(8) foreground-color 12.
+
+           05 sc-nome-jog8-rel           line 11  col 21 pic x(25)
+           from ws-nome-jog(8) foreground-color 12.
+
+           05 sc-pontos-jog8-rel         line 11  col 68 pic 9(02)
+           from ws-pontos(8) foreground-color 12.
+
+           05 sc-bonus-jog8-rel          line 11  col 78 pic 9(02)
+           from ws-bonus-jog(8) foreground-color 12.
+
+           05 sc-msn-rel                 line 22  col 17 pic x(50)
+           from ws-msn  foreground-color 12.
+
+       01  sc-tela-relatorio-erros.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                    Relatorio de Erros - Ranking por Miss-Rate                  ".
+           05 line 03 col 01 value "      Estado                          Acertos   Erros    Taxa de Erro (%)        ".
+           05 line 22 col 01 value "               [__________________________________________________]              ".
+
+           05 sc-sair-erros              line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-estat-estado1           line 04  col 07 pic x(25) from ws-estat-ord-estado(1)  foreground-color 12.
+           05 sc-estat-acertos1          line 04  col 38 pic 9(04) from ws-estat-ord-acertos(1)  foreground-color 12.
+           05 sc-estat-erros1            line 04  col 48 pic 9(04) from ws-estat-ord-erros(1)    foreground-color 12.
+           05 sc-estat-taxa1             line 04  col 62 pic 9(03) from ws-estat-ord-taxa(1)     foreground-color 12.
+
+           05 sc-estat-estado2           line 05  col 07 pic x(25) from ws-estat-ord-estado(2)  foreground-color 12.
+           05 sc-estat-acertos2          line 05  col 38 pic 9(04) from ws-estat-ord-acertos(2)  foreground-color 12.
+           05 sc-estat-erros2            line 05  col 48 pic 9(04) from ws-estat-ord-erros(2)    foreground-color 12.
+           05 sc-estat-taxa2             line 05  col 62 pic 9(03) from ws-estat-ord-taxa(2)     foreground-color 12.
+
+           05 sc-estat-estado3           line 06  col 07 pic x(25) from ws-estat-ord-estado(3)  foreground-color 12.
+           05 sc-estat-acertos3          line 06  col 38 pic 9(04) from ws-estat-ord-acertos(3)  foreground-color 12.
+           05 sc-estat-erros3            line 06  col 48 pic 9(04) from ws-estat-ord-erros(3)    foreground-color 12.
+           05 sc-estat-taxa3             line 06  col 62 pic 9(03) from ws-estat-ord-taxa(3)     foreground-color 12.
+
+           05 sc-estat-estado4           line 07  col 07 pic x(25) from ws-estat-ord-estado(4)  foreground-color 12.
+           05 sc-estat-acertos4          line 07  col 38 pic 9(04) from ws-estat-ord-acertos(4)  foreground-color 12.
+           05 sc-estat-erros4            line 07  col 48 pic 9(04) from ws-estat-ord-erros(4)    foreground-color 12.
+           05 sc-estat-taxa4             line 07  col 62 pic 9(03) from ws-estat-ord-taxa(4)     foreground-color 12.
+
+           05 sc-estat-estado5           line 08  col 07 pic x(25) from ws-estat-ord-estado(5)  foreground-color 12.
+           05 sc-estat-acertos5          line 08  col 38 pic 9(04) from ws-estat-ord-acertos(5)  foreground-color 12.
+           05 sc-estat-erros5            line 08  col 48 pic 9(04) from ws-estat-ord-erros(5)    foreground-color 12.
+           05 sc-estat-taxa5             line 08  col 62 pic 9(03) from ws-estat-ord-taxa(5)     foreground-color 12.
+
+           05 sc-estat-estado6           line 09  col 07 pic x(25) from ws-estat-ord-estado(6)  foreground-color 12.
+           05 sc-estat-acertos6          line 09  col 38 pic 9(04) from ws-estat-ord-acertos(6)  foreground-color 12.
+           05 sc-estat-erros6            line 09  col 48 pic 9(04) from ws-estat-ord-erros(6)    foreground-color 12.
+           05 sc-estat-taxa6             line 09  col 62 pic 9(03) from ws-estat-ord-taxa(6)     foreground-color 12.
+
+           05 sc-estat-estado7           line 10  col 07 pic x(25) from ws-estat-ord-estado(7)  foreground-color 12.
+           05 sc-estat-acertos7          line 10  col 38 pic 9(04) from ws-estat-ord-acertos(7)  foreground-color 12.
+           05 sc-estat-erros7            line 10  col 48 pic 9(04) from ws-estat-ord-erros(7)    foreground-color 12.
+           05 sc-estat-taxa7             line 10  col 62 pic 9(03) from ws-estat-ord-taxa(7)     foreground-color 12.
+
+           05 sc-estat-estado8           line 11  col 07 pic x(25) from ws-estat-ord-estado(8)  foreground-color 12.
+           05 sc-estat-acertos8          line 11  col 38 pic 9(04) from ws-estat-ord-acertos(8)  foreground-color 12.
+           05 sc-estat-erros8            line 11  col 48 pic 9(04) from ws-estat-ord-erros(8)    foreground-color 12.
+           05 sc-estat-taxa8             line 11  col 62 pic 9(03) from ws-estat-ord-taxa(8)     foreground-color 12.
+
+           05 sc-estat-estado9           line 12  col 07 pic x(25) from ws-estat-ord-estado(9)  foreground-color 12.
+           05 sc-estat-acertos9          line 12  col 38 pic 9(04) from ws-estat-ord-acertos(9)  foreground-color 12.
+           05 sc-estat-erros9            line 12  col 48 pic 9(04) from ws-estat-ord-erros(9)    foreground-color 12.
+           05 sc-estat-taxa9             line 12  col 62 pic 9(03) from ws-estat-ord-taxa(9)     foreground-color 12.
+
+           05 sc-estat-estado10          line 13  col 07 pic x(25) from ws-estat-ord-estado(10) foreground-color 12.
+           05 sc-estat-acertos10         line 13  col 38 pic 9(04) from ws-estat-ord-acertos(10) foreground-color 12.
+           05 sc-estat-erros10           line 13  col 48 pic 9(04) from ws-estat-ord-erros(10)   foreground-color 12.
+           05 sc-estat-taxa10            line 13  col 62 pic 9(03) from ws-estat-ord-taxa(10)    foreground-color 12.
+
+           05 sc-msn-erros               line 22  col 17 pic x(50)
+           from ws-msn  foreground-color 12.
+
+       01  sc-tela-placar-historico.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                    Placar Historico - Top 10 Geral                              ".
+           05 line 03 col 01 value "      Jogador                                        Pontos                      ".
+           05 line 22 col 01 value "               [__________________________________________________]              ".
+
+           05 sc-sair-placar-hist        line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-placar-hist-nome1        line 04  col 07 pic x(25) from ws-placar-hist-nome(1)   foreground-color 12.
+           05 sc-placar-hist-pontos1      line 04  col 55 pic 9(02) from ws-placar-hist-pontos(1) foreground-color 12.
+
+           05 sc-placar-hist-nome2        line 05  col 07 pic x(25) from ws-placar-hist-nome(2)   foreground-color 12.
+           05 sc-placar-hist-pontos2      line 05  col 55 pic 9(02) from ws-placar-hist-pontos(2) foreground-color 12.
+
+           05 sc-placar-hist-nome3        line 06  col 07 pic x(25) from ws-placar-hist-nome(3)   foreground-color 12.
+           05 sc-placar-hist-pontos3      line 06  col 55 pic 9(02) from ws-placar-hist-pontos(3) foreground-color 12.
+
+           05 sc-placar-hist-nome4        line 07  col 07 pic x(25) from ws-placar-hist-nome(4)   foreground-color 12.
+           05 sc-placar-hist-pontos4      line 07  col 55 pic 9(02) from ws-placar-hist-pontos(4) foreground-color 12.
+
+           05 sc-placar-hist-nome5        line 08  col 07 pic x(25) from ws-placar-hist-nome(5)   foreground-color 12.
+           05 sc-placar-hist-pontos5      line 08  col 55 pic 9(02) from ws-placar-hist-pontos(5) foreground-color 12.
+
+           05 sc-placar-hist-nome6        line 09  col 07 pic x(25) from ws-placar-hist-nome(6)   foreground-color 12.
+           05 sc-placar-hist-pontos6      line 09  col 55 pic 9(02) from ws-placar-hist-pontos(6) foreground-color 12.
+
+           05 sc-placar-hist-nome7        line 10  col 07 pic x(25) from ws-placar-hist-nome(7)   foreground-color 12.
+           05 sc-placar-hist-pontos7      line 10  col 55 pic 9(02) from ws-placar-hist-pontos(7) foreground-color 12.
+
+           05 sc-placar-hist-nome8        line 11  col 07 pic x(25) from ws-placar-hist-nome(8)   foreground-color 12.
+           05 sc-placar-hist-pontos8      line 11  col 55 pic 9(02) from ws-placar-hist-pontos(8) foreground-color 12.
+
+           05 sc-placar-hist-nome9        line 12  col 07 pic x(25) from ws-placar-hist-nome(9)   foreground-color 12.
+           05 sc-placar-hist-pontos9      line 12  col 55 pic 9(02) from ws-placar-hist-pontos(9) foreground-color 12.
+
+           05 sc-placar-hist-nome10       line 13  col 07 pic x(25) from ws-placar-hist-nome(10)   foreground-color 12.
+           05 sc-placar-hist-pontos10     line 13  col 55 pic 9(02) from ws-placar-hist-pontos(10) foreground-color 12.
+
+           05 sc-msn-placar-hist         line 22  col 17 pic x(50)
+           from ws-msn  foreground-color 12.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *>    inicialização da tabela de estados
+           open input arqEstados.
+           if ws-fs-arqEstados = 39 then
+      *>        layout do registro mudou (regiao/populacao foram adicionados) -
+      *>        um arqEstadosRel.dat gravado com o layout antigo precisa ser
+      *>        regravado no layout atual antes de rodar esta versao
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                 to ws-msn-erro-cod
+               move "Layout antigo arqEstadosRel-regravar arq" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           if ws-fs-arqEstados <> 0 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqEstados " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move  1              to   ws-rk-arqEstados
+           start arqEstados key is = ws-rk-arqEstados
+
+           perform varying ws-ind-est from 1 by 1 until ws-fs-arqEstados = 10
+                                                     or ws-ind-est > 27
+
+               read arqEstados into  ws-estados(ws-ind-est)
+               if  ws-fs-arqEstados <> 0
+               and ws-fs-arqEstados <> 10 then
+                   move 2                                to ws-msn-erro-ofsset
+                   move ws-fs-arqEstados                 to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqEstados "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
+           close arqEstados.
+           if ws-fs-arqEstados <> 0 then
+               move 3                                 to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqEstados " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform carregar-estatisticas
+           perform carregar-checkpoint
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega as estatisticas de acertos/erros de sessoes anteriores
+      *>------------------------------------------------------------------------
+       carregar-estatisticas section.
+
+           open i-o arqEstatisticas
+           if ws-fs-arqEstatisticas = 35 then
+               open output arqEstatisticas
+               close arqEstatisticas
+               open i-o arqEstatisticas
+           end-if
+
+           perform varying ws-ind-estat from 1 by 1 until ws-ind-estat > 27
+
+               move ws-ind-estat to ws-rk-arqEstatisticas
+               read arqEstatisticas
+
+               if ws-fs-arqEstatisticas = 0 then
+                   move fd-estat-acertos to ws-estat-acertos(ws-ind-estat)
+                   move fd-estat-erros   to ws-estat-erros(ws-ind-estat)
+               else
+                   move zero to ws-estat-acertos(ws-ind-estat)
+                   move zero to ws-estat-erros(ws-ind-estat)
+               end-if
+
+           end-perform
+
+           close arqEstatisticas
+           .
+       carregar-estatisticas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Retoma jogadores e pontuacao de um checkpoint deixado por uma
+      *>  partida interrompida (queda/abend). Sem checkpoint, segue zerado.
+      *>------------------------------------------------------------------------
+       carregar-checkpoint section.
+
+           move space to ws-msn
+
+           open input arqCheckpoint
+           if ws-fs-arqCheckpoint = 0 then
+
+               move 1 to ws-rk-arqCheckpoint
+               start arqCheckpoint key is = ws-rk-arqCheckpoint
+
+               perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 8
+                                                         or  ws-fs-arqCheckpoint <> 0
+
+                   read arqCheckpoint next record
+
+                   if ws-fs-arqCheckpoint = 0
+                   and fd-checkpoint-nome <> spaces then
+                       move fd-checkpoint-nome    to ws-nome-jog(ws-ind-jog)
+                       move fd-checkpoint-pontos  to ws-pontos(ws-ind-jog)
+                       move fd-checkpoint-bonus   to ws-bonus-jog(ws-ind-jog)
+                       move "Checkpoint de partida anterior restaurado" to ws-msn
+                   end-if
+
+                   if ws-fs-arqCheckpoint <> 0
+                   and ws-fs-arqCheckpoint <> 10 then
+                       move "Erro ao ler arq. checkpoint" to ws-msn
+                   end-if
+
+               end-perform
+
+               close arqCheckpoint
+           end-if
+           .
+       carregar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Descarta um checkpoint restaurado e zera jogadores/pontuacao/bonus,
+      *>  para quando um novo grupo assume apos uma queda de outra partida
+      *>------------------------------------------------------------------------
+       descartar-checkpoint section.
+
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 8
+               move spaces to ws-nome-jog(ws-ind-jog)
+               move zero   to ws-pontos(ws-ind-jog)
+               move zero   to ws-bonus-jog(ws-ind-jog)
+           end-perform
+
+           perform limpar-checkpoint
+
+           move "Checkpoint descartado - jogadores zerados" to ws-msn
+           .
+       descartar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>    menu do sistema
+           perform until ws-sair = "X"
+                      or ws-sair = "x"
+
+               move space  to ws-cadastro-jogadores
+               move space  to ws-cadastro-roster
+               move space  to ws-jogar
+               move space  to ws-relatorio-erros
+               move space  to ws-placar-historico
+               move space  to ws-descartar-checkpoint
+               move space  to ws-sair
+
+               display sc-tela-menu
+               accept sc-tela-menu
+
+               move space  to ws-msn
+               move "N"    to ws-flag-msn-regiao-pendente
+
+               if  ws-cadastro-jogadores  = "X"
+               or  ws-cadastro-jogadores  = "x"  then
+                    perform cadastrar-jogadores
+               end-if
+
+               if  ws-cadastro-roster  = "X"
+               or  ws-cadastro-roster  = "x"  then
+                    perform cadastrar-jogadores-roster
+               end-if
+
+               if  ws-jogar = "X"
+               or  ws-jogar = "x" then
+                    perform validar-regiao-filtro
+                    perform jogar
+               end-if
+
+               if  ws-relatorio-erros = "X"
+               or  ws-relatorio-erros = "x" then
+                    perform relatorio-erros
+               end-if
+
+               if  ws-placar-historico = "X"
+               or  ws-placar-historico = "x" then
+                    perform relatorio-placar-historico
+               end-if
+
+               if  ws-descartar-checkpoint = "X"
+               or  ws-descartar-checkpoint = "x" then
+                    perform descartar-checkpoint
+               end-if
+
+           end-perform
+
+      *>   chamar impressao de relatorio
+           perform relatorio-final
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastro de jogadores, sao admitidos até 8 jogadores
+      *>------------------------------------------------------------------------
+       cadastrar-jogadores section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+               move space  to ws-nome-jogador
+
+               display sc-tela-cad-jogador
+               accept sc-tela-cad-jogador
+
+               move space     to   ws-msn
+
+               if ws-nome-jogador <> space then
+                   perform descobrir-prox-ind-jog
+
+                   if ws-ind-jog <= 8 then
+                       move ws-nome-jogador   to  ws-nome-jog(ws-ind-jog)
+                   else
+                       move "Quantidade de jogadores completa" to ws-msn
+                   end-if
+               end-if
+
+           end-perform
+           .
+       cadastrar-jogadores-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastro em lote de jogadores a partir do arquivo de roster
+      *>------------------------------------------------------------------------
+       cadastrar-jogadores-roster section.
+
+           open input arqRoster
+           if ws-fs-arqRoster <> 0 then
+               move "Erro ao abrir arq. roster" to ws-msn
+           else
+               move  1              to   ws-rk-arqRoster
+               start arqRoster key is = ws-rk-arqRoster
+
+               perform until ws-fs-arqRoster <> 0
+
+                   read arqRoster next record
+                   if ws-fs-arqRoster = 0 then
+                       perform descobrir-prox-ind-jog
+                       if ws-ind-jog <= 8 then
+                           move fd-roster-nome   to  ws-nome-jog(ws-ind-jog)
+                       else
+                           move "Quantidade de jogadores completa" to ws-msn
+                       end-if
+                   else
+                       if ws-fs-arqRoster <> 10 then
+                           move "Erro ao ler arq. roster" to ws-msn
+                       end-if
+                   end-if
+
+               end-perform
+
+               close arqRoster
+           end-if
+           .
+       cadastrar-jogadores-roster-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   Motor do jogo
+      *>------------------------------------------------------------------------
+       jogar section.
+
+           perform zerar-ja-sorteados
+
+           if ws-msn-regiao-pendente then
+               move "S" to ws-flag-primeira-pergunta
+           else
+               move "N" to ws-flag-primeira-pergunta
+               move space to ws-msn
+           end-if
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+               perform varying  ws-ind-jog  from 1 by 1 until ws-ind-jog > 8
+                                                          or  ws-nome-jog(ws-ind-jog) = spaces
+                                                          or  ws-sair = "V"
+                                                          or  ws-sair = "v"
+
+                   move ws-nome-jog(ws-ind-jog)   to   ws-nome-jogador
+                   move ws-pontos(ws-ind-jog)     to   ws-pontos-jogador
+
+                   perform sorteia-estado
+
+                   if ws-modo-reverso = "X" or ws-modo-reverso = "x" then
+                       move ws-capital(ws-ind-est)           to   ws-dado-sorteado
+                       move "Qual e o estado da capital:"    to   ws-pergunta-jog
+                   else
+                       move ws-estado(ws-ind-est)            to   ws-dado-sorteado
+                       move "Qual e a capital do estado:"    to   ws-pergunta-jog
+                   end-if
+
+                   move space                     to   ws-capital-jog
+
+                   if ws-primeira-pergunta-jogar then
+                       move "N" to ws-flag-primeira-pergunta
+                   else
+                       move space to ws-msn
+                   end-if
+
+                   accept ws-hora-inicio from time
+
+                   display sc-tela-jogar
+                   accept sc-tela-jogar
+
+                   accept ws-hora-fim from time
+
+                   move ws-hora-inicio            to   ws-hora-valor-entrada
+                   perform converter-hora-centisegundos
+                   move ws-hora-centisegundos-saida to ws-centisegundos-inicio
+
+                   move ws-hora-fim               to   ws-hora-valor-entrada
+                   perform converter-hora-centisegundos
+                   move ws-hora-centisegundos-saida to ws-centisegundos-fim
+
+                   compute ws-duracao-resposta = ws-centisegundos-fim - ws-centisegundos-inicio
+                   if ws-duracao-resposta < 0 then
+                       add 8640000 to ws-duracao-resposta
+                   end-if
+
+                   move "N" to ws-flag-acertou
+
+                   if (ws-modo-reverso = "X" or ws-modo-reverso = "x")
+                   and ws-capital-jog = ws-estado(ws-ind-est) then
+                       move "S" to ws-flag-acertou
+                   end-if
+
+                   if  ws-modo-reverso <> "X" and ws-modo-reverso <> "x"
+                   and ws-capital-jog = ws-capital(ws-ind-est) then
+                       move "S" to ws-flag-acertou
+                   end-if
+
+                   if ws-jogador-acertou then
+                       add 1 to ws-pontos(ws-ind-jog)
+                       add 1 to ws-estat-acertos(ws-ind-est)
+                       move "Acertou!!!"  to ws-msn
+                       if ws-duracao-resposta < 500 then
+                           add 1 to ws-bonus-jog(ws-ind-jog)
+                           add 1 to ws-pontos(ws-ind-jog)
+                           move ws-msn to ws-msn-aux
+                           string ws-msn-aux delimited by "  "
+                                  " (Bonus: resposta rapida!)" delimited by size
+                                  into ws-msn
+                       end-if
+                   else
+                       add 1 to ws-estat-erros(ws-ind-est)
+                       move "Errou!!!"    to ws-msn
+                   end-if
+
+                   perform salvar-checkpoint
+
+                   display sc-tela-jogar
+                   accept sc-tela-jogar
+
+               end-perform
+
+           end-perform
+
+           .
+       jogar-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Converte um timestamp HHMMSSCC (TIME) para centisegundos corridos
+      *>   desde a meia-noite, para que a duracao da resposta seja calculada
+      *>   por subtracao aritmetica real em vez de subtrair os digitos
+      *>   empacotados direto (MM e SS sao base 60, nao base 100)
+      *>------------------------------------------------------------------------
+       converter-hora-centisegundos section.
+
+           move ws-hora-valor-entrada(1:2) to ws-hora-hh
+           move ws-hora-valor-entrada(3:2) to ws-hora-mm
+           move ws-hora-valor-entrada(5:2) to ws-hora-ss
+           move ws-hora-valor-entrada(7:2) to ws-hora-cc
+
+           compute ws-hora-centisegundos-saida =
+               ((ws-hora-hh * 60 + ws-hora-mm) * 60 + ws-hora-ss) * 100 + ws-hora-cc
+           .
+       converter-hora-centisegundos-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   Descobrir a proxima posição livre dentro da tabela de jogadores
+      *>------------------------------------------------------------------------
+       descobrir-prox-ind-jog section.
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 8
+                                                     or ws-nome-jog(ws-ind-jog) = space
+           end-perform
+           .
+       descobrir-prox-ind-jog-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   Confere se a regiao informada como filtro existe na tabela de
+      *>   estados; se nao existir (digitacao errada, sobra de um valor
+      *>   maior digitado antes), remove o filtro em vez de deixar o sorteio
+      *>   sem nenhum estado elegivel
+      *>------------------------------------------------------------------------
+       validar-regiao-filtro section.
+
+           if ws-regiao-filtro <> spaces then
+
+               move "N" to ws-flag-regiao
+
+               perform varying ws-ind-chk from 1 by 1 until ws-ind-chk > 27
+                   if ws-regiao(ws-ind-chk) = ws-regiao-filtro then
+                       move "S" to ws-flag-regiao
+                   end-if
+               end-perform
+
+               if not ws-regiao-valida then
+                   move spaces to ws-regiao-filtro
+                   move "Regiao informada nao encontrada - filtro removido" to ws-msn
+                   move "S" to ws-flag-msn-regiao-pendente
+               end-if
+
+           end-if
+           .
+       validar-regiao-filtro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Sorteia o estado
+      *>------------------------------------------------------------------------
+       sorteia-estado section.
+
+            perform verificar-esgotamento-sorteio
+
+            move zero   to   ws-ind-est
+            move zero   to   ws-tentativas-sorteio
+
+            accept semente from time
+            compute num_random = function random(semente)
+
+            perform until ws-ind-est <> 0
+
+      *>        a primeira chamada acima semeia o gerador a partir do
+      *>        relogio; as tentativas seguintes so avancam a mesma
+      *>        sequencia (sem argumento) em vez de semear com TIME de
+      *>        novo, ja que varias tentativas cabem dentro do mesmo
+      *>        centisegundo e semear de novo repetiria sempre o mesmo
+      *>        sorteio
+               if ws-tentativas-sorteio > 0 then
+                   compute num_random = function random
+               end-if
+
+               multiply num_random by 27 giving ws-ind-est
+               add 1 to ws-ind-est
+
+               if ws-ind-est <> 0
+               and ((ws-regiao-filtro <> spaces
+                    and ws-regiao(ws-ind-est) <> ws-regiao-filtro)
+                or  ws-ja-sorteado(ws-ind-est) = "X") then
+                   move zero to ws-ind-est
+               end-if
+
+               add 1 to ws-tentativas-sorteio
+               if ws-ind-est = 0
+               and ws-tentativas-sorteio > 200 then
+                   perform achar-estado-elegivel-sequencial
+               end-if
+
+            end-perform
+
+            move "X" to ws-ja-sorteado(ws-ind-est)
+           .
+       sorteia-estado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Rede de seguranca do sorteio: se o sorteio aleatorio nao acertar
+      *>   um estado elegivel depois de varias tentativas, varre a tabela
+      *>   em ordem e usa o primeiro estado elegivel encontrado, garantindo
+      *>   que o sorteio sempre termina
+      *>------------------------------------------------------------------------
+       achar-estado-elegivel-sequencial section.
+           perform varying ws-ind-chk from 1 by 1 until ws-ind-chk > 27
+                                                     or  ws-ind-est <> 0
+               if (ws-regiao-filtro = spaces
+               or  ws-regiao(ws-ind-chk) = ws-regiao-filtro)
+               and ws-ja-sorteado(ws-ind-chk) <> "X" then
+                   move ws-ind-chk to ws-ind-est
+               end-if
+           end-perform
+           .
+       achar-estado-elegivel-sequencial-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Zera a tabela de estados ja sorteados no inicio de cada jogo
+      *>------------------------------------------------------------------------
+       zerar-ja-sorteados section.
+           perform varying ws-ind-chk from 1 by 1 until ws-ind-chk > 27
+               move space to ws-ja-sorteado(ws-ind-chk)
+           end-perform
+           .
+       zerar-ja-sorteados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Se todos os estados elegiveis ja foram sorteados, reabre a rodada
+      *>------------------------------------------------------------------------
+       verificar-esgotamento-sorteio section.
+           move zero to ws-qtd-disponiveis
+
+           perform varying ws-ind-chk from 1 by 1 until ws-ind-chk > 27
+               if (ws-regiao-filtro = spaces
+               or  ws-regiao(ws-ind-chk) = ws-regiao-filtro)
+               and ws-ja-sorteado(ws-ind-chk) <> "X" then
+                   add 1 to ws-qtd-disponiveis
+               end-if
+           end-perform
+
+           if ws-qtd-disponiveis = 0 then
+               perform zerar-ja-sorteados
+           end-if
+           .
+       verificar-esgotamento-sorteio-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   Imprimindo relatório final
+      *>------------------------------------------------------------------------
+       relatorio-final section.
+
+           perform ordenar-jogadores
+           perform calcular-rotulos-relatorio
+
+           move space to ws-msn
+           move space to ws-sair
+
+           display sc-tela-relatorio
+           accept sc-tela-relatorio
+
+           perform salvar-placar-historico
+           perform salvar-relatorio-arquivo
+           perform limpar-checkpoint
+
+           .
+       relatorio-final-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Monta os rotulos de colocacao, marcando "Empate" quando aplicavel
+      *>------------------------------------------------------------------------
+       calcular-rotulos-relatorio section.
+
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 8
+               move space to ws-rotulo-jog(ws-ind-jog)
+           end-perform
+
+           if ws-nome-jog(1) <> spaces
+               move "Vencedor"          to ws-rotulo-jog(1)
+           end-if
+           if ws-nome-jog(2) <> spaces
+               move "Segundo colocado"  to ws-rotulo-jog(2)
+           end-if
+           if ws-nome-jog(3) <> spaces
+               move "Terceiro colocado" to ws-rotulo-jog(3)
+           end-if
+           if ws-nome-jog(4) <> spaces
+               move "Quarto colocado"   to ws-rotulo-jog(4)
+           end-if
+           if ws-nome-jog(5) <> spaces
+               move "Quinto colocado"   to ws-rotulo-jog(5)
+           end-if
+           if ws-nome-jog(6) <> spaces
+               move "Sexto colocado"    to ws-rotulo-jog(6)
+           end-if
+           if ws-nome-jog(7) <> spaces
+               move "Setimo colocado"   to ws-rotulo-jog(7)
+           end-if
+           if ws-nome-jog(8) <> spaces
+               move "Oitavo colocado"   to ws-rotulo-jog(8)
+           end-if
+
+           perform varying ws-ind-jog from 2 by 1 until ws-ind-jog > 8
+                                                     or  ws-nome-jog(ws-ind-jog) = spaces
+
+               if ws-pontos(ws-ind-jog) = ws-pontos(ws-ind-jog - 1) then
+                   move "Empate" to ws-rotulo-jog(ws-ind-jog)
+                   move "Empate" to ws-rotulo-jog(ws-ind-jog - 1)
+               end-if
+
+           end-perform
+           .
+       calcular-rotulos-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Acrescenta a pontuacao da sessao atual ao placar historico
+      *>------------------------------------------------------------------------
+       salvar-placar-historico section.
+
+           open i-o arqPlacar
+           if ws-fs-arqPlacar = 35 then
+               open output arqPlacar
+               close arqPlacar
+               open i-o arqPlacar
+           end-if
+
+           move zero to ws-rk-arqPlacar
+           move zero to ws-fs-arqPlacar
+           perform until ws-fs-arqPlacar <> 0
+               add 1 to ws-rk-arqPlacar
+               read arqPlacar
+           end-perform
+
+           if ws-fs-arqPlacar <> 23 then
+               move "Erro ao ler arq. placar historico" to ws-msn
+           else
+               perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 8
+                                                         or  ws-nome-jog(ws-ind-jog) = spaces
+
+                   move ws-nome-jog(ws-ind-jog)   to fd-placar-nome
+                   move ws-pontos(ws-ind-jog)     to fd-placar-pontos
+                   write fd-placar
+                   add 1 to ws-rk-arqPlacar
+
+               end-perform
+           end-if
+
+           close arqPlacar
+           .
+       salvar-placar-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Le o placar historico acumulado (arqPlacar) e mostra o Top 10
+      *>   geral por pontuacao, para que o placar gravado por
+      *>   salvar-placar-historico seja de fato consultavel pelo operador
+      *>------------------------------------------------------------------------
+       relatorio-placar-historico section.
+
+           move zero to ws-qtd-placar
+
+           open input arqPlacar
+           if ws-fs-arqPlacar <> 0
+           and ws-fs-arqPlacar <> 35 then
+               move "Erro ao abrir arq. placar historico" to ws-msn
+           end-if
+
+           if ws-fs-arqPlacar = 0 then
+
+               move 1 to ws-rk-arqPlacar
+               start arqPlacar key is = ws-rk-arqPlacar
+
+               perform until ws-fs-arqPlacar <> 0
+
+                   read arqPlacar next record
+
+                   if ws-fs-arqPlacar <> 0
+                   and ws-fs-arqPlacar <> 10 then
+                       move "Erro ao ler arq. placar historico" to ws-msn
+                   end-if
+
+                   if ws-fs-arqPlacar = 0
+                   and fd-placar-nome <> spaces then
+
+                       if ws-qtd-placar < 10 then
+                           add 1 to ws-qtd-placar
+                           move fd-placar-nome    to ws-placar-hist-nome(ws-qtd-placar)
+                           move fd-placar-pontos  to ws-placar-hist-pontos(ws-qtd-placar)
+                       else
+                           *> tabela de Top 10 ja cheia: so substitui o atual
+                           *> menor se o registro lido for melhor, mantendo
+                           *> um Top 10 verdadeiro mesmo apos 10 entradas
+                           *> no historico (em vez de travar nas 10 primeiras)
+                           move 1                            to ws-ind-placar-min
+                           move ws-placar-hist-pontos(1)      to ws-placar-min-pontos
+
+                           perform varying ws-ind-placar from 2 by 1 until ws-ind-placar > 10
+                               if ws-placar-hist-pontos(ws-ind-placar) < ws-placar-min-pontos then
+                                   move ws-ind-placar               to ws-ind-placar-min
+                                   move ws-placar-hist-pontos(ws-ind-placar) to ws-placar-min-pontos
+                               end-if
+                           end-perform
+
+                           if fd-placar-pontos > ws-placar-min-pontos then
+                               move fd-placar-nome   to ws-placar-hist-nome(ws-ind-placar-min)
+                               move fd-placar-pontos to ws-placar-hist-pontos(ws-ind-placar-min)
+                           end-if
+                       end-if
+
+                   end-if
+
+               end-perform
+
+      *>        o perform-until so termina com fs = 10 (fim de arquivo,
+      *>        leitura OK) ou com um erro real ja tratado acima; decide
+      *>        aqui, antes do close, porque o close sobrescreve
+      *>        ws-fs-arqPlacar com o status da propria operacao
+               if ws-fs-arqPlacar = 10 then
+                   move space to ws-msn
+               end-if
+
+               close arqPlacar
+           end-if
+
+           perform ordenar-placar-historico
+
+           move space to ws-sair
+
+           display sc-tela-placar-historico
+           accept sc-tela-placar-historico
+           .
+       relatorio-placar-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Ordenação da tabela de placar historico por pontuacao (desc)
+      *>------------------------------------------------------------------------
+       ordenar-placar-historico section.
+
+           if ws-qtd-placar > 1 then
+
+               set trocou  to true
+
+               perform until nao_trocou
+
+                   move 1 to ws-ind-placar
+                   set nao_trocou   to true
+
+                   perform until ws-ind-placar = ws-qtd-placar
+
+                       if ws-placar-hist-pontos(ws-ind-placar) <
+                          ws-placar-hist-pontos(ws-ind-placar + 1) then
+
+                           move ws-placar-hist(ws-ind-placar + 1)  to  ws-placar-hist-aux
+                           move ws-placar-hist(ws-ind-placar)      to  ws-placar-hist(ws-ind-placar + 1)
+                           move ws-placar-hist-aux                 to  ws-placar-hist(ws-ind-placar)
+
+                           set trocou         to  true
+                       end-if
+
+                       add  1   to ws-ind-placar
+
+                   end-perform
+
+               end-perform
+
+           end-if
+           .
+       ordenar-placar-historico-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   Grava o relatorio final em arquivo texto, para impressao/conferencia
+      *>------------------------------------------------------------------------
+       salvar-relatorio-arquivo section.
+
+           open output arqRelatorioFinal
+           if ws-fs-arqRelatorioFinal <> 0 then
+               move "Erro ao gravar arq. relatorio" to ws-msn
+           else
+
+               move spaces to ws-linha-relatorio
+               move "Resultados finais" to ws-linha-relatorio
+               write fd-relatorio-linha from ws-linha-relatorio
+               if ws-fs-arqRelatorioFinal <> 0 then
+                   move "Erro ao gravar arq. relatorio" to ws-msn
+               end-if
+
+               move spaces to ws-linha-relatorio
+               write fd-relatorio-linha from ws-linha-relatorio
+               if ws-fs-arqRelatorioFinal <> 0 then
+                   move "Erro ao gravar arq. relatorio" to ws-msn
+               end-if
+
+               perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 8
+                                                         or  ws-nome-jog(ws-ind-jog) = spaces
+
+                   move spaces to ws-linha-relatorio
+                   string ws-rotulo-jog(ws-ind-jog)   delimited by size
+                          " "                         delimited by size
+                          ws-nome-jog(ws-ind-jog)      delimited by size
+                          " Pontos: "                  delimited by size
+                          ws-pontos(ws-ind-jog)         delimited by size
+                          " Bonus: "                    delimited by size
+                          ws-bonus-jog(ws-ind-jog)       delimited by size
+                          into ws-linha-relatorio
+
+                   write fd-relatorio-linha from ws-linha-relatorio
+                   if ws-fs-arqRelatorioFinal <> 0 then
+                       move "Erro ao gravar arq. relatorio" to ws-msn
+                   end-if
+
+               end-perform
+
+               close arqRelatorioFinal
+
+           end-if
+           .
+       salvar-relatorio-arquivo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava o checkpoint da partida em andamento (roster + pontuacao),
+      *>  para que uma queda no meio do jogo nao perca o progresso
+      *>------------------------------------------------------------------------
+       salvar-checkpoint section.
+
+           open i-o arqCheckpoint
+           if ws-fs-arqCheckpoint = 35 then
+               open output arqCheckpoint
+               close arqCheckpoint
+               open i-o arqCheckpoint
+           end-if
+
+           perform varying ws-ind-chkpt from 1 by 1 until ws-ind-chkpt > 8
+
+               move ws-ind-chkpt                  to ws-rk-arqCheckpoint
+               move ws-nome-jog(ws-ind-chkpt)      to fd-checkpoint-nome
+               move ws-pontos(ws-ind-chkpt)        to fd-checkpoint-pontos
+               move ws-bonus-jog(ws-ind-chkpt)     to fd-checkpoint-bonus
+
+               rewrite fd-checkpoint
+               if ws-fs-arqCheckpoint = 23 then
+                   write fd-checkpoint
+               end-if
+
+           end-perform
+
+           close arqCheckpoint
+           .
+       salvar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Limpa o checkpoint ao final de uma partida concluida normalmente
+      *>------------------------------------------------------------------------
+       limpar-checkpoint section.
+
+           open output arqCheckpoint
+           close arqCheckpoint
+           .
+       limpar-checkpoint-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   Ordenação da tabela de jogadores
+      *>------------------------------------------------------------------------
+       ordenar-jogadores section.
+           set trocou  to true
+
+           perform until nao_trocou
+
+               move 1 to ws-ind-jog
+               set nao_trocou   to true
+
+               perform until ws-ind-jog = 8
+                       or    ws-nome-jog(ws-ind-jog + 1) = space
+
+                   if ws-pontos(ws-ind-jog) < ws-pontos(ws-ind-jog + 1) then
+
+                       move ws-jogadores(ws-ind-jog + 1)  to  ws-jogadores-aux
+                       move ws-jogadores(ws-ind-jog)      to  ws-jogadores(ws-ind-jog + 1)
+                       move ws-jogadores-aux              to  ws-jogadores(ws-ind-jog)
+
+                       set trocou         to  true
+                   end-if
+
+                   add  1   to ws-ind-jog
+
+               end-perform
+
+           end-perform
+
+           .
+       ordenar-jogadores-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Relatorio de erros - ranking de estados por taxa de erro
+      *>------------------------------------------------------------------------
+       relatorio-erros section.
+
+           perform varying ws-ind-estat from 1 by 1 until ws-ind-estat > 27
+
+               move ws-estado(ws-ind-estat)            to ws-estat-ord-estado(ws-ind-estat)
+               move ws-estat-acertos(ws-ind-estat)     to ws-estat-ord-acertos(ws-ind-estat)
+               move ws-estat-erros(ws-ind-estat)       to ws-estat-ord-erros(ws-ind-estat)
+
+               if ws-estat-acertos(ws-ind-estat) + ws-estat-erros(ws-ind-estat) = 0 then
+                   move zero to ws-estat-ord-taxa(ws-ind-estat)
+               else
+                   compute ws-estat-ord-taxa(ws-ind-estat) =
+                       ws-estat-erros(ws-ind-estat) * 100 /
+                       (ws-estat-acertos(ws-ind-estat) + ws-estat-erros(ws-ind-estat))
+               end-if
+
+           end-perform
+
+           perform ordenar-estatisticas
+
+           move space to ws-msn
+           move space to ws-sair
+
+           display sc-tela-relatorio-erros
+           accept sc-tela-relatorio-erros
+           .
+       relatorio-erros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Ordenação da tabela de estatisticas por taxa de erro (desc)
+      *>------------------------------------------------------------------------
+       ordenar-estatisticas section.
+           set trocou  to true
+
+           perform until nao_trocou
+
+               move 1 to ws-ind-estat
+               set nao_trocou   to true
+
+               perform until ws-ind-estat = 27
+
+                   if ws-estat-ord-taxa(ws-ind-estat) < ws-estat-ord-taxa(ws-ind-estat + 1) then
+
+                       move ws-estat-ord(ws-ind-estat + 1)  to  ws-estat-ord-aux
+                       move ws-estat-ord(ws-ind-estat)      to  ws-estat-ord(ws-ind-estat + 1)
+                       move ws-estat-ord-aux                to  ws-estat-ord(ws-ind-estat)
+
+                       set trocou         to  true
+                   end-if
+
+                   add  1   to ws-ind-estat
+
+               end-perform
+
+           end-perform
+
+           .
+       ordenar-estatisticas-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       finaliza section.
+           perform salvar-estatisticas
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava de volta as estatisticas de acertos/erros atualizadas
+      *>------------------------------------------------------------------------
+       salvar-estatisticas section.
+
+           open i-o arqEstatisticas
+           if ws-fs-arqEstatisticas = 35 then
+               open output arqEstatisticas
+               close arqEstatisticas
+               open i-o arqEstatisticas
+           end-if
+
+           perform varying ws-ind-estat from 1 by 1 until ws-ind-estat > 27
+
+               move ws-ind-estat                       to ws-rk-arqEstatisticas
+               move ws-estat-acertos(ws-ind-estat)     to fd-estat-acertos
+               move ws-estat-erros(ws-ind-estat)       to fd-estat-erros
+
+               rewrite fd-estatisticas
+               if ws-fs-arqEstatisticas = 23 then
+                   write fd-estatisticas
+               end-if
+
+           end-perform
+
+           close arqEstatisticas
+           .
+       salvar-estatisticas-exit.
+           exit.
+
